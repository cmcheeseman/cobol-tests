@@ -0,0 +1,211 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custmnt.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 08/09/2026.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   08/09/2026  TB    Original program.  Maintains custmast.dat,
+*>   08/09/2026  TB    the standing customer master, separate from
+*>   08/09/2026  TB    the day-to-day charge records in outf.dat.
+*>   08/09/2026  TB    Lets the clerk add a new customer, change a
+*>   08/09/2026  TB    name on file, or mark a customer inactive.
+*> ----------------------------------------------------------------
+environment division.
+input-output section.
+file-control.
+    select custmast assign to "CUSTMAST.DAT"
+        organization is indexed
+        access mode is dynamic
+        record key is cm-fidnum
+        file status is mn-custmast-status.
+data division.
+file section.
+fd custmast.
+    copy CUSTMAST.
+working-storage section.
+*> ------------------------------------------------------------
+*> file-status and function-selection work fields
+*> ------------------------------------------------------------
+01 mn-custmast-status pic x(02) value "00".
+   88 mn-custmast-ok value "00".
+   88 mn-custmast-not-found value "35".
+   88 mn-custmast-dup-key value "22".
+   88 mn-custmast-key-not-found
+                               value "23".
+01 mn-function pic x(01) value space.
+   88 mn-add-function value "A" "a".
+   88 mn-change-function value "C" "c".
+   88 mn-deactivate-function value "D" "d".
+   88 mn-quit-function value "Q" "q".
+01 mn-info-sw pic x(01) value "N".
+   88 mn-info-valid value "Y".
+   88 mn-info-invalid value "N".
+01 mn-new-firstname pic x(15).
+01 mn-new-lastname pic x(15).
+procedure division.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE -- open the master (creating it the first time
+*> custmnt is ever run) and loop on the function menu until the
+*> clerk quits.
+*> ------------------------------------------------------------
+0000-mainline.
+    open i-o custmast
+    if mn-custmast-not-found
+        open output custmast
+        close custmast
+        open i-o custmast
+    end-if
+    if not mn-custmast-ok
+        perform 9000-custmast-error thru 9000-exit
+    end-if
+    perform 1000-prompt-function thru 1000-exit
+        until mn-quit-function
+    close custmast
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-PROMPT-FUNCTION -- ask the clerk which maintenance
+*> function to perform and dispatch to it.
+*> ------------------------------------------------------------
+1000-prompt-function.
+    display "A)DD  C)HANGE NAME  D)EACTIVATE  Q)UIT: "
+        with no advancing
+    accept mn-function
+    evaluate true
+        when mn-add-function
+            perform 2000-add-customer thru 2000-exit
+        when mn-change-function
+            perform 3000-change-customer thru 3000-exit
+        when mn-deactivate-function
+            perform 4000-deactivate-customer thru 4000-exit
+        when mn-quit-function
+            next sentence
+        when other
+            display "not valid - enter A, C, D or Q"
+    end-evaluate.
+1000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-ADD-CUSTOMER -- set up a new customer master record,
+*> active as of today.  Rejects a blank name or a placeholder id
+*> the same way COBTEST does for a charge record.
+*> ------------------------------------------------------------
+2000-add-customer.
+    display "enter new customer id: " with no advancing
+    accept cm-fidnum
+    display "enter first and last name"
+    accept cm-firstname
+    accept cm-lastname
+    set mn-info-valid to true
+    if cm-firstname = spaces or cm-lastname = spaces
+        display "name fields cannot be blank - not added"
+        set mn-info-invalid to true
+    end-if
+    if cm-fidnum = 0000 or cm-fidnum = 9999
+        display "id " cm-fidnum " is not a valid customer id"
+        set mn-info-invalid to true
+    end-if
+    if mn-info-invalid
+        go to 2000-exit
+    end-if
+    set cm-active to true
+    accept cm-added-date from date yyyymmdd
+    write cust-master-rec
+        invalid key
+            display "customer " cm-fidnum
+                " already on file - not added"
+    end-write
+    if not mn-custmast-ok and not mn-custmast-dup-key
+        perform 9000-custmast-error thru 9000-exit
+    end-if.
+2000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3000-CHANGE-CUSTOMER -- look up a customer by id and let the
+*> clerk key a corrected name.
+*> ------------------------------------------------------------
+3000-change-customer.
+    display "enter customer id to change: " with no advancing
+    accept cm-fidnum
+    read custmast
+        invalid key
+            display "customer " cm-fidnum " not found"
+        not invalid key
+            perform 3100-correct-name thru 3100-exit
+    end-read
+    if not mn-custmast-ok and not mn-custmast-key-not-found
+        perform 9000-custmast-error thru 9000-exit
+    end-if.
+3000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3100-CORRECT-NAME -- show the current name and rewrite with
+*> any non-blank correction keyed.
+*> ------------------------------------------------------------
+3100-correct-name.
+    display "current first name: " cm-firstname
+    display "current last name : " cm-lastname
+    move spaces to mn-new-firstname
+    display "new first name (blank = no change): "
+        with no advancing
+    accept mn-new-firstname
+    if mn-new-firstname not = spaces
+        move mn-new-firstname to cm-firstname
+    end-if
+    move spaces to mn-new-lastname
+    display "new last name (blank = no change): "
+        with no advancing
+    accept mn-new-lastname
+    if mn-new-lastname not = spaces
+        move mn-new-lastname to cm-lastname
+    end-if
+    rewrite cust-master-rec
+        invalid key
+            display "rewrite failed for customer " cm-fidnum
+    end-rewrite
+    if not mn-custmast-ok and not mn-custmast-key-not-found
+        perform 9000-custmast-error thru 9000-exit
+    end-if.
+3100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 4000-DEACTIVATE-CUSTOMER -- look up a customer by id and mark
+*> the master record inactive rather than deleting it.
+*> ------------------------------------------------------------
+4000-deactivate-customer.
+    display "enter customer id to deactivate: "
+        with no advancing
+    accept cm-fidnum
+    read custmast
+        invalid key
+            display "customer " cm-fidnum " not found"
+        not invalid key
+            set cm-inactive to true
+            rewrite cust-master-rec
+                invalid key
+                    display "rewrite failed for customer "
+                        cm-fidnum
+            end-rewrite
+            display "customer " cm-fidnum " marked inactive"
+    end-read
+    if not mn-custmast-ok and not mn-custmast-key-not-found
+        perform 9000-custmast-error thru 9000-exit
+    end-if.
+4000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 9000-CUSTMAST-ERROR -- a custmast operation came back with a
+*> file status none of the callers know how to handle.
+*> ------------------------------------------------------------
+9000-custmast-error.
+    display "custmast.dat file error - status "
+        mn-custmast-status
+    display "custmnt terminating"
+    stop run.
+9000-exit.
+    exit.

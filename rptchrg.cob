@@ -0,0 +1,185 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. rptchrg.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 08/09/2026.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   08/09/2026  TB    Original program.  Reads the detail records
+*>   08/09/2026  TB    out of outf.dat, sorts them by flastname,
+*>   08/09/2026  TB    and prints a summary listing with a grand
+*>   08/09/2026  TB    total so the office has a real report
+*>   08/09/2026  TB    instead of the raw data file.
+*>   08/09/2026  TB    outf.dat is now an indexed file keyed on
+*>   08/09/2026  TB    FIDNUM; read it sequentially for the report.
+*>   08/09/2026  TB    outf.dat's key is now FKEY (FIDNUM plus
+*>   08/09/2026  TB    entry date) since a customer can have more
+*>   08/09/2026  TB    than one charge on file; still read sequen-
+*>   08/09/2026  TB    tially so every charge makes the summary.
+*>   08/09/2026  TB    outf.dat is now opened lock mode exclusive by
+*>   08/09/2026  TB    COBTEST, so a conflicting open now comes back
+*>   08/09/2026  TB    status 61, not just "not found" -- check for
+*>   08/09/2026  TB    a general open failure, not only status 35.
+*> ----------------------------------------------------------------
+environment division.
+input-output section.
+file-control.
+    select outf assign to "OUTF.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is fkey
+        file status is rp-outf-status.
+    select srt-work assign to "RPSORT.WRK".
+    select rptout assign to "RPTCHRG.LST"
+        organization is line sequential
+        file status is rp-rptout-status.
+data division.
+file section.
+fd outf.
+    copy FDATREC.
+*> ------------------------------------------------------------
+*> srt-work -- sort work file, one entry per fdat detail record,
+*> keyed for ascending last-name sequence.
+*> ------------------------------------------------------------
+sd srt-work.
+01 srt-rec.
+   02 srt-lastname pic x(15).
+   02 srt-firstname pic x(15).
+   02 srt-idnum pic 9(04).
+   02 srt-total pic s9(07)v99.
+fd rptout.
+01 rpt-line pic x(80).
+working-storage section.
+*> ------------------------------------------------------------
+*> file-status and switch work fields
+*> ------------------------------------------------------------
+01 rp-outf-status pic x(02) value "00".
+   88 rp-outf-ok value "00".
+   88 rp-outf-not-found value "35".
+01 rp-rptout-status pic x(02) value "00".
+01 rp-switches.
+   02 rp-eof-sw pic x value "N".
+      88 rp-eof value "Y".
+   02 rp-sort-eof-sw pic x value "N".
+      88 rp-sort-eof value "Y".
+01 rp-grand-total pic s9(09)v99 value 0.
+*> ------------------------------------------------------------
+*> report lines
+*> ------------------------------------------------------------
+01 rp-heading-1.
+   02 filler pic x(52) value
+      "DAILY CUSTOMER CHARGE SUMMARY - BY LAST NAME".
+01 rp-heading-2.
+   02 filler pic x(52) value
+      "  ID    FIRST NAME       LAST NAME          AMOUNT".
+01 rp-detail-line.
+   02 filler pic x(02) value spaces.
+   02 rp-d-idnum pic 9(04).
+   02 filler pic x(03) value spaces.
+   02 rp-d-firstname pic x(15).
+   02 filler pic x(01) value space.
+   02 rp-d-lastname pic x(15).
+   02 filler pic x(02) value spaces.
+   02 rp-d-total pic $$$,$$$,$$9.99-.
+01 rp-total-line.
+   02 filler pic x(31) value "GRAND TOTAL:".
+   02 rp-t-total pic $$$,$$$,$$9.99-.
+procedure division.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE
+*> ------------------------------------------------------------
+0000-mainline.
+    sort srt-work
+        on ascending key srt-lastname srt-firstname
+        input procedure 1000-filter-detail thru 1000-exit
+        output procedure 2000-print-report thru 2000-exit
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-FILTER-DETAIL -- release every record in outf.dat to the
+*> sort.
+*> ------------------------------------------------------------
+1000-filter-detail.
+    open input outf
+    if rp-outf-not-found
+        display "outf.dat not found - nothing to report"
+        go to 1000-exit
+    end-if
+    if not rp-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    perform 1100-filter-one-record thru 1100-exit
+        until rp-eof
+    close outf.
+1000-exit.
+    exit.
+1100-filter-one-record.
+    read outf
+        at end
+            set rp-eof to true
+        not at end
+            move flastname to srt-lastname
+            move ffirstname to srt-firstname
+            move fidnum to srt-idnum
+            move ftotal to srt-total
+            release srt-rec
+    end-read.
+1100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-PRINT-REPORT -- write headings, one detail line per sorted
+*> record, and a grand-total line at the end.
+*> ------------------------------------------------------------
+2000-print-report.
+    open output rptout
+    move rp-heading-1 to rpt-line
+    write rpt-line
+    move rp-heading-2 to rpt-line
+    write rpt-line
+    perform 2100-return-record thru 2100-exit
+    perform 2200-print-detail thru 2200-exit
+        until rp-sort-eof
+    perform 2300-print-total thru 2300-exit
+    close rptout.
+2000-exit.
+    exit.
+2100-return-record.
+    return srt-work
+        at end
+            set rp-sort-eof to true
+    end-return.
+2100-exit.
+    exit.
+2200-print-detail.
+    move srt-idnum to rp-d-idnum
+    move srt-firstname to rp-d-firstname
+    move srt-lastname to rp-d-lastname
+    move srt-total to rp-d-total
+    move rp-detail-line to rpt-line
+    write rpt-line
+    add srt-total to rp-grand-total
+    perform 2100-return-record thru 2100-exit.
+2200-exit.
+    exit.
+2300-print-total.
+    move rp-grand-total to rp-t-total
+    move rp-total-line to rpt-line
+    write rpt-line.
+2300-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 9000-OUTF-ERROR -- an outf open came back with a file status
+*> none of the callers know how to handle (for example status 61,
+*> a conflicting lock held by a COBTEST run currently updating
+*> outf.dat).
+*> ------------------------------------------------------------
+9000-outf-error.
+    display "outf.dat file error - status " rp-outf-status
+    display "rptchrg terminating"
+    stop run.
+9000-exit.
+    exit.

@@ -0,0 +1,16 @@
+      *> ----------------------------------------------------------------
+      *> PRIORTOT.CPY
+      *>
+      *> Record layout for priortot.dat and newtot.dat -- one line per
+      *> customer giving the FIDNUM and the charge total on file for that
+      *> customer as of the end of a period.  MONTHEND reads priortot.dat
+      *> (last period's totals) against outf.dat (this period's totals)
+      *> and writes newtot.dat, which becomes next period's priortot.dat.
+      *> ----------------------------------------------------------------
+      *>   Date        Init  Description
+      *>   ----------  ----  -----------------------------------------
+      *>   08/09/2026  TB    Original copybook, for month-end reconcile.
+      *> ----------------------------------------------------------------
+01 prior-total-rec.
+   02 pt-fidnum pic 9(04).
+   02 pt-total pic s9(09)v99.

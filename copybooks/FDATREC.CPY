@@ -0,0 +1,35 @@
+      *> ----------------------------------------------------------------
+      *> FDATREC.CPY
+      *>
+      *> Record layout for outf.dat (the daily customer charge file).
+      *> Shared by COBTEST, RPTCHRG, EXPCHRG and MONTHEND so the layout
+      *> only has to change in one place.
+      *> ----------------------------------------------------------------
+      *>   Date        Init  Description
+      *>   ----------  ----  -----------------------------------------
+      *>   08/09/2026  TB    Pulled out of COBTEST into a shared copybook
+      *>   08/09/2026  TB    so the new report program can read the same
+      *>   08/09/2026  TB    record layout.
+      *>   08/09/2026  TB    outf.dat is now an indexed file keyed on
+      *>   08/09/2026  TB    FIDNUM.  The trailer record dropped out of
+      *>   08/09/2026  TB    this layout (see OUTFCTL.CPY) since a keyed
+      *>   08/09/2026  TB    file has no room for a record with no FIDNUM
+      *>   08/09/2026  TB    of its own.
+      *>   08/09/2026  TB    Added fentry-date/fentry-time so every charge
+      *>   08/09/2026  TB    carries the date and time it was entered.
+      *>   08/09/2026  TB    FIDNUM alone is no longer unique - a customer
+      *>   08/09/2026  TB    can be charged on more than one day.  FIDNUM
+      *>   08/09/2026  TB    and FENTRY-DATE together now form FKEY, the
+      *>   08/09/2026  TB    record key, so each customer can have one
+      *>   08/09/2026  TB    charge per day on file instead of just one
+      *>   08/09/2026  TB    charge ever.
+      *> ----------------------------------------------------------------
+01 fdat.
+   02 fkey.
+      03 fidnum pic 9(04).
+      03 fentry-date pic 9(08).
+   02 fcname.
+      03 ffirstname pic x(15).
+      03 flastname pic x(15).
+   02 ftotal pic s9(07)v99.
+   02 fentry-time pic 9(08).

@@ -0,0 +1,22 @@
+      *> ----------------------------------------------------------------
+      *> CUSTMAST.CPY
+      *>
+      *> Record layout for custmast.dat, the standing customer master
+      *> file.  This is separate from the day-to-day charge records in
+      *> outf.dat -- it holds one record per customer ever set up, with
+      *> an active/inactive status, regardless of whether that customer
+      *> has a charge on file for today.
+      *> ----------------------------------------------------------------
+      *>   Date        Init  Description
+      *>   ----------  ----  -----------------------------------------
+      *>   08/09/2026  TB    Original copybook, for CUSTMNT.
+      *> ----------------------------------------------------------------
+01 cust-master-rec.
+   02 cm-fidnum pic 9(04).
+   02 cm-cname.
+      03 cm-firstname pic x(15).
+      03 cm-lastname pic x(15).
+   02 cm-status pic x(01).
+      88 cm-active value "A".
+      88 cm-inactive value "I".
+   02 cm-added-date pic 9(08).

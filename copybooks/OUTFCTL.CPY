@@ -0,0 +1,18 @@
+      *> ----------------------------------------------------------------
+      *> OUTFCTL.CPY
+      *>
+      *> Record layout for outfctl.dat -- one line per COBTEST run giving
+      *> the date, time, record count and FTOTAL sum for that run.  This
+      *> replaces the old trailer record that used to be appended to
+      *> outf.dat, which no longer works now that outf.dat is keyed on
+      *> FIDNUM.
+      *> ----------------------------------------------------------------
+      *>   Date        Init  Description
+      *>   ----------  ----  -----------------------------------------
+      *>   08/09/2026  TB    Original copybook.
+      *> ----------------------------------------------------------------
+01 outf-ctl-rec.
+   02 oc-run-date pic 9(08).
+   02 oc-run-time pic 9(08).
+   02 oc-record-count pic 9(06).
+   02 oc-total-amount pic s9(09)v99.

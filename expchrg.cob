@@ -0,0 +1,116 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. expchrg.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 08/09/2026.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   08/09/2026  TB    Original program.  Exports outf.dat as a
+*>   08/09/2026  TB    fixed-width, comma-separated file (FIDNUM,
+*>   08/09/2026  TB    first name, last name, total) for the
+*>   08/09/2026  TB    downstream billing system to pick up.
+*>   08/09/2026  TB    outf.dat's key is now FKEY (FIDNUM plus
+*>   08/09/2026  TB    entry date) since a customer can have more
+*>   08/09/2026  TB    than one charge on file; still read sequen-
+*>   08/09/2026  TB    tially so every charge is still exported.
+*>   08/09/2026  TB    outf.dat is now opened lock mode exclusive by
+*>   08/09/2026  TB    COBTEST, so a conflicting open now comes back
+*>   08/09/2026  TB    status 61, not just "not found" -- check for
+*>   08/09/2026  TB    a general open failure, not only status 35.
+*> ----------------------------------------------------------------
+environment division.
+input-output section.
+file-control.
+    select outf assign to "OUTF.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is fkey
+        file status is ex-outf-status.
+    select expout assign to "EXPCHRG.CSV"
+        organization is line sequential
+        file status is ex-expout-status.
+data division.
+file section.
+fd outf.
+    copy FDATREC.
+*> ------------------------------------------------------------
+*> expout -- one fixed-width, comma-separated line per customer.
+*> ------------------------------------------------------------
+fd expout.
+01 exp-line.
+   02 exp-idnum pic 9(04).
+   02 filler pic x(01) value ",".
+   02 exp-firstname pic x(15).
+   02 filler pic x(01) value ",".
+   02 exp-lastname pic x(15).
+   02 filler pic x(01) value ",".
+   02 exp-total pic -(7)9.99.
+working-storage section.
+*> ------------------------------------------------------------
+*> file-status and switch work fields
+*> ------------------------------------------------------------
+01 ex-outf-status pic x(02) value "00".
+   88 ex-outf-ok value "00".
+   88 ex-outf-not-found value "35".
+01 ex-expout-status pic x(02) value "00".
+01 ex-eof-sw pic x(01) value "N".
+   88 ex-eof value "Y".
+procedure division.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE
+*> ------------------------------------------------------------
+0000-mainline.
+    open input outf
+    if ex-outf-not-found
+        display "outf.dat not found - nothing to export"
+        stop run
+    end-if
+    if not ex-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    open output expout
+    perform 1000-read-charge thru 1000-exit
+    perform 2000-export-one-charge thru 2000-exit
+        until ex-eof
+    close outf
+    close expout
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-READ-CHARGE
+*> ------------------------------------------------------------
+1000-read-charge.
+    read outf
+        at end
+            set ex-eof to true
+    end-read.
+1000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-EXPORT-ONE-CHARGE -- write one line to the export file.
+*> ------------------------------------------------------------
+2000-export-one-charge.
+    move fidnum to exp-idnum
+    move ffirstname to exp-firstname
+    move flastname to exp-lastname
+    move ftotal to exp-total
+    write exp-line
+    perform 1000-read-charge thru 1000-exit.
+2000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 9000-OUTF-ERROR -- an outf open came back with a file status
+*> none of the callers know how to handle (for example status 61,
+*> a conflicting lock held by a COBTEST run currently updating
+*> outf.dat).
+*> ------------------------------------------------------------
+9000-outf-error.
+    display "outf.dat file error - status " ex-outf-status
+    display "expchrg terminating"
+    stop run.
+9000-exit.
+    exit.

@@ -1,44 +1,851 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. cobtest.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 01/04/2019.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   01/04/2019  TB    Original program - interactive charge entry.
+*>   08/09/2026  TB    Reject a FIDNUM already on file before the
+*>   08/09/2026  TB    record is appended to outf.
+*>   08/09/2026  TB    Added a batch mode that drives charge entry
+*>   08/09/2026  TB    from a tranf.dat transaction file instead of
+*>   08/09/2026  TB    terminal prompts.  Run "cobtest B" for batch.
+*>   08/09/2026  TB    Reworked the duplicate check to load FIDNUMs
+*>   08/09/2026  TB    already on file into a table once at start-up
+*>   08/09/2026  TB    so outf does not have to be reopened for
+*>   08/09/2026  TB    input while a batch run has it open extend.
+*>   08/09/2026  TB    Widened ftotal and the charge-amount work
+*>   08/09/2026  TB    fields to signed dollars and cents to match
+*>   08/09/2026  TB    the wider GETSUM parameters.
+*>   08/09/2026  TB    Added a trailer record (rec-type "T") written
+*>   08/09/2026  TB    at the end of each run with a record count
+*>   08/09/2026  TB    and total of ftotal for that run.
+*>   08/09/2026  TB    Moved the fdat record layout out to the
+*>   08/09/2026  TB    FDATREC copybook so the new charge summary
+*>   08/09/2026  TB    report can share it.
+*>   08/09/2026  TB    Converted outf.dat to an indexed file keyed
+*>   08/09/2026  TB    on FIDNUM so a bad name or amount can be
+*>   08/09/2026  TB    looked up and corrected (run "cobtest M").
+*>   08/09/2026  TB    The end-of-run control totals no longer fit
+*>   08/09/2026  TB    as a trailer record in a keyed file (the
+*>   08/09/2026  TB    trailer has no real FIDNUM of its own), so
+*>   08/09/2026  TB    they now go to a separate outfctl.dat file,
+*>   08/09/2026  TB    one line per run, instead of into outf.dat.
+*>   08/09/2026  TB    Added file status checking to every outf
+*>   08/09/2026  TB    operation.  Any status other than a known,
+*>   08/09/2026  TB    handled condition (record not found, dup key,
+*>   08/09/2026  TB    file not yet on disk) now displays the status
+*>   08/09/2026  TB    and stops the run instead of letting the
+*>   08/09/2026  TB    program continue against a bad file.
+*>   08/09/2026  TB    Validate the name and ID fields before a
+*>   08/09/2026  TB    charge is written.  Blank names and
+*>   08/09/2026  TB    placeholder IDs (0000, 9999) are rejected;
+*>   08/09/2026  TB    the interactive clerk is re-prompted, a bad
+*>   08/09/2026  TB    batch transaction is skipped with a message.
+*>   08/09/2026  TB    Added checkpoint/restart support for long
+*>   08/09/2026  TB    batch runs.  Every 50 transactions the
+*>   08/09/2026  TB    transaction count and last FIDNUM are saved
+*>   08/09/2026  TB    to cobtest.ckp; a restarted batch run skips
+*>   08/09/2026  TB    past the transactions already committed
+*>   08/09/2026  TB    instead of writing them twice.
+*>   08/09/2026  TB    Stamp each fdat record with the date and
+*>   08/09/2026  TB    time it was entered, taken from the system
+*>   08/09/2026  TB    clock at write time.
+*>   08/09/2026  TB    Added a lock file (cobtest.lck) so two
+*>   08/09/2026  TB    clerks running cobtest at the same time
+*>   08/09/2026  TB    cannot both have outf.dat open for update at
+*>   08/09/2026  TB    once.  A second clerk waits a few seconds and
+*>   08/09/2026  TB    retries before giving up with an in-use
+*>   08/09/2026  TB    message.
+*>   08/09/2026  TB    Replaced the cobtest.lck marker file with
+*>   08/09/2026  TB    GnuCOBOL's own exclusive file locking on
+*>   08/09/2026  TB    outf.dat itself -- a check-then-create marker
+*>   08/09/2026  TB    file is not atomic, and it stays behind on
+*>   08/09/2026  TB    disk forever if a run dies before releasing
+*>   08/09/2026  TB    it.  An OS-level lock is atomic and is freed
+*>   08/09/2026  TB    automatically when the run closes outf or
+*>   08/09/2026  TB    exits, clean or not.
+*>   08/09/2026  TB    outf.dat is now keyed on FIDNUM plus entry
+*>   08/09/2026  TB    date instead of FIDNUM alone, so a customer
+*>   08/09/2026  TB    charged today can still be charged again on a
+*>   08/09/2026  TB    later day.  The duplicate-ID table is now
+*>   08/09/2026  TB    loaded from today's records only, so it
+*>   08/09/2026  TB    catches a second entry for the same day
+*>   08/09/2026  TB    without blocking a customer's next charge.
+*>   08/09/2026  TB    Maintenance mode now asks for the entry date
+*>   08/09/2026  TB    as well as the ID since a customer can have
+*>   08/09/2026  TB    more than one charge on file.
+*>   08/09/2026  TB    Capped the duplicate-ID table load at its
+*>   08/09/2026  TB    500-entry size instead of running past the
+*>   08/09/2026  TB    end of the table on a very busy day.
+*>   08/09/2026  TB    A restarted batch run now checks the last
+*>   08/09/2026  TB    committed ID against the checkpoint before
+*>   08/09/2026  TB    skipping past it, instead of trusting
+*>   08/09/2026  TB    tranf.dat to be unchanged since the last run.
+*>   08/09/2026  TB    A batch run that is restarted after an abend
+*>   08/09/2026  TB    now carries the pre-restart record count and
+*>   08/09/2026  TB    total amount forward out of the checkpoint so
+*>   08/09/2026  TB    the end-of-run control total covers the whole
+*>   08/09/2026  TB    logical run, not just the post-restart tail.
+*>   08/09/2026  TB    A batch run that crosses midnight now notices
+*>   08/09/2026  TB    the system date has changed and rescopes the
+*>   08/09/2026  TB    duplicate-ID table to the new day instead of
+*>   08/09/2026  TB    leaving the check silently disabled for the
+*>   08/09/2026  TB    rest of the run.
+*>   08/09/2026  TB    A failed write to outfctl.dat now displays a
+*>   08/09/2026  TB    warning instead of being swallowed silently --
+*>   08/09/2026  TB    the charge itself is already safely on outf.dat
+*>   08/09/2026  TB    by the time outfctl.dat is written, so this is
+*>   08/09/2026  TB    a warning, not a reason to stop the run.
+*>   08/09/2026  TB    Interactive charge amounts and the maintenance-
+*>   08/09/2026  TB    mode "new total" are now keyed as whole cents
+*>   08/09/2026  TB    and divided by 100, instead of accepted
+*>   08/09/2026  TB    straight into a V99 field -- ACCEPT aligns the
+*>   08/09/2026  TB    typed digits on an assumed decimal point, not
+*>   08/09/2026  TB    the picture's, so a clerk keying the amount as
+*>   08/09/2026  TB    instructed was landing 100x high.
+*>   08/09/2026  TB    The restart skip loop now also checks for a
+*>   08/09/2026  TB    tranf.dat that ran out before reaching the
+*>   08/09/2026  TB    checkpoint's committed count -- a shortened
+*>   08/09/2026  TB    file is a checkpoint mismatch the same as a
+*>   08/09/2026  TB    reordered or edited one, and used to slip past
+*>   08/09/2026  TB    the verify check and report a clean restart.
+*> ----------------------------------------------------------------
 environment division.
 input-output section.
 file-control.
-       select outf assign to "outf.dat"
-           organization is line sequential
-           access is sequential.
-
+    select outf assign to "OUTF.DAT"
+        organization is indexed
+        access mode is dynamic
+        record key is fkey
+        lock mode is exclusive
+        file status is ct-outf-status.
+    select tranf assign to "TRANF.DAT"
+        organization is line sequential
+        access is sequential
+        file status is ct-tranf-status.
+    select outfctl assign to "OUTFCTL.DAT"
+        organization is line sequential
+        access is sequential
+        file status is ct-outfctl-status.
+    select ckpt assign to "COBTEST.CKP"
+        organization is line sequential
+        access is sequential
+        file status is ct-ckpt-status.
 data division.
-
 file section.
 fd outf.
-01 fdat.
-       02 fidnum pic 9(4).
-       02 fcname.
-           03 ffirstname pic x(15).
-           03 flastname pic x(15).
-       02 ftotal pic 99.
-
+    copy FDATREC.
+*> ------------------------------------------------------------
+*> tranf -- one fixed-width transaction per line: customer id,
+*> name, and the two charge amounts that getsum adds together.
+*> ------------------------------------------------------------
+fd tranf.
+01 tran-rec.
+   02 tidnum pic 9(04).
+   02 tfirstname pic x(15).
+   02 tlastname pic x(15).
+   02 tnum1 pic s9(07)v99.
+   02 tnum2 pic s9(07)v99.
+fd outfctl.
+    copy OUTFCTL.
+*> ------------------------------------------------------------
+*> ckpt -- one-line checkpoint file for batch restart: how many
+*> transactions have been committed so far, the last fidnum
+*> written, and the record count/total amount accumulated so far
+*> this logical run (carried forward across a restart).
+*> ------------------------------------------------------------
+fd ckpt.
+01 ckpt-rec.
+   02 ckpt-tran-count pic 9(06).
+   02 ckpt-last-fidnum pic 9(04).
+   02 ckpt-run-record-count pic 9(06).
+   02 ckpt-run-total-amount pic s9(09)v99.
 working-storage section.
-01 num1 pic 9 value 0.
-01 num2 pic 9 value 0.
-01 total pic 99.
-
+*> ------------------------------------------------------------
+*> charge-amount work fields
+*> ------------------------------------------------------------
+01 num1 pic s9(07)v99 value 0.
+01 num2 pic s9(07)v99 value 0.
+01 total pic s9(07)v99.
+*> ------------------------------------------------------------
+*> ACCEPT into a PIC V99 item aligns the typed digits on an
+*> assumed trailing decimal point, not the one in the picture, so
+*> a clerk keying "12345" for $123.45 gets $12345.00 instead.
+*> Accept the whole-cents figure into an unscaled integer and
+*> divide by 100 so the on-screen digits always mean what they say.
+*> ------------------------------------------------------------
+01 ct-cents1 pic 9(09) value 0.
+01 ct-cents2 pic 9(09) value 0.
+*> ------------------------------------------------------------
+*> run-mode and file-status work fields
+*> ------------------------------------------------------------
+01 ct-run-mode pic x(01) value space.
+   88 ct-batch-mode value "B" "b".
+   88 ct-maint-mode value "M" "m".
+01 ct-outf-status pic x(02) value "00".
+   88 ct-outf-ok value "00".
+   88 ct-outf-not-found value "35".
+   88 ct-outf-dup-key value "22".
+   88 ct-outf-key-not-found value "23".
+   88 ct-outf-locked value "61".
+01 ct-tranf-status pic x(02) value "00".
+   88 ct-tranf-ok value "00".
+   88 ct-tranf-not-found value "35".
+01 ct-outfctl-status pic x(02) value "00".
+   88 ct-outfctl-ok value "00".
+01 ct-ckpt-status pic x(02) value "00".
+   88 ct-ckpt-not-found value "35".
+01 ct-switches.
+   02 ct-eof-sw pic x value "N".
+      88 ct-eof value "Y".
+   02 ct-tran-eof-sw pic x value "N".
+      88 ct-tran-eof value "Y".
+   02 ct-dup-sw pic x value "N".
+      88 ct-dup-found value "Y".
+   02 ct-info-sw pic x value "N".
+      88 ct-info-valid value "Y".
+      88 ct-info-invalid value "N".
+*> ------------------------------------------------------------
+*> today's date, used to scope the duplicate-id check below to
+*> today's charges only -- a customer charged on an earlier day is
+*> not a duplicate.  ct-clock-date is re-sampled during a batch
+*> run so a run that crosses midnight notices the day changed.
+*> ------------------------------------------------------------
+01 ct-today-date pic 9(08) value 0.
+01 ct-clock-date pic 9(08) value 0.
+*> ------------------------------------------------------------
+*> table of fidnums already on file for today, loaded once at
+*> start-up and grown as records are added during this run.
+*> ------------------------------------------------------------
+01 ct-id-count pic 9(04) comp value 0.
+01 ct-id-table.
+   02 ct-id-entry pic 9(04) occurs 500 times
+      indexed by ct-id-idx.
+*> ------------------------------------------------------------
+*> run control totals, written to outfctl.dat at end of run.  on a
+*> restarted batch run these start from the checkpoint's carried-
+*> forward totals rather than zero, so a run control record still
+*> covers the whole logical run across an abend/restart.
+*> ------------------------------------------------------------
+01 ct-run-record-count pic 9(06) comp value 0.
+01 ct-run-total-amount pic s9(09)v99 value 0.
+*> ------------------------------------------------------------
+*> checkpoint/restart work fields
+*> ------------------------------------------------------------
+01 ct-ckpt-interval pic 9(04) comp value 50.
+01 ct-tran-count pic 9(06) comp value 0.
+01 ct-ckpt-skip-count pic 9(06) comp value 0.
+01 ct-ckpt-last-fidnum pic 9(04) value 0.
+01 ct-ckpt-quotient pic 9(06) comp value 0.
+01 ct-ckpt-remainder pic 9(04) comp value 0.
+*> ------------------------------------------------------------
+*> exclusive-access work fields.  outf itself is opened lock mode
+*> exclusive (see file-control), so these only drive the retry/
+*> wait loop around the open -- there is no separate lock to hold
+*> or release.
+*> ------------------------------------------------------------
+01 ct-lock-tries pic 9(02) comp value 0.
+01 ct-lock-max-tries pic 9(02) comp value 5.
+01 ct-lock-wait-nanosec pic 9(09) comp-5 value 500000000.
+*> ------------------------------------------------------------
+*> maintenance-mode work fields
+*> ------------------------------------------------------------
+01 ct-new-firstname pic x(15).
+01 ct-new-lastname pic x(15).
+01 ct-new-total pic s9(07)v99.
+*> same unscaled-cents ACCEPT fix as ct-cents1/ct-cents2 above.
+01 ct-new-total-cents pic 9(09) value 0.
 procedure division.
-       display "enter a 1 digit number: " with no advancing
-       accept num1
-       display "enter a 1 digit number: " with no advancing
-       accept num2
-       call 'getsum' using num1, num2, total
-       display num1 " + " num2 " = " total
-       open extend outf.
-           display "enter first and last name".
-           accept ffirstname.
-           accept flastname.
-           display "enter id: " with no advancing.
-           accept fidnum.
-           move total to ftotal.
-           write fdat
-           end-write.
-       close outf.
-       stop run.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE
+*> ------------------------------------------------------------
+0000-mainline.
+    accept ct-today-date from date yyyymmdd
+    perform 2500-load-existing-ids thru 2500-exit
+    accept ct-run-mode from command-line
+    evaluate true
+        when ct-batch-mode
+            perform 5000-batch-run thru 5000-exit
+        when ct-maint-mode
+            perform 6000-maintain-customer thru 6000-exit
+        when other
+            perform 1000-get-charge-amounts thru 1000-exit
+            perform 2000-get-customer-info thru 2000-exit
+            perform 3000-check-duplicate thru 3000-exit
+            if ct-dup-found
+                display "customer " fidnum
+                    " already on file today - not written"
+            else
+                perform 4800-open-outf thru 4800-exit
+                perform 4000-write-charge thru 4000-exit
+                perform 4500-write-run-control thru 4500-exit
+                close outf
+                if not ct-outf-ok
+                    perform 9000-outf-error thru 9000-exit
+                end-if
+            end-if
+    end-evaluate
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-GET-CHARGE-AMOUNTS -- accept the two charge amounts and
+*> call getsum to produce the total.
+*> ------------------------------------------------------------
+1000-get-charge-amounts.
+    display "enter amount in cents (e.g. 12345 = $123.45): "
+        with no advancing
+    accept ct-cents1
+    compute num1 = ct-cents1 / 100
+    display "enter amount in cents (e.g. 12345 = $123.45): "
+        with no advancing
+    accept ct-cents2
+    compute num2 = ct-cents2 / 100
+    call "GETSUM" using num1, num2, total
+    display num1 " + " num2 " = " total.
+1000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-GET-CUSTOMER-INFO -- accept name and id for the charge,
+*> re-prompting the clerk until both pass validation.
+*> ------------------------------------------------------------
+2000-get-customer-info.
+    move "N" to ct-info-sw
+    perform 2100-prompt-customer-info thru 2100-exit
+        until ct-info-valid
+    move total to ftotal.
+2000-exit.
+    exit.
+2100-prompt-customer-info.
+    display "enter first and last name"
+    accept ffirstname
+    accept flastname
+    display "enter id: " with no advancing
+    accept fidnum
+    perform 2200-validate-customer-info thru 2200-exit.
+2100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2200-VALIDATE-CUSTOMER-INFO -- reject a blank name or a
+*> placeholder id (0000, 9999) before the charge is written.
+*> ------------------------------------------------------------
+2200-validate-customer-info.
+    set ct-info-valid to true
+    if ffirstname = spaces or flastname = spaces
+        display "name fields cannot be blank - re-enter"
+        set ct-info-invalid to true
+    end-if
+    if fidnum = 0000 or fidnum = 9999
+        display "id " fidnum " is not a valid customer id"
+        set ct-info-invalid to true
+    end-if.
+2200-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2500-LOAD-EXISTING-IDS -- read any outf.dat already on disk and
+*> load today's fidnums into ct-id-table so 3000-check-duplicate
+*> can test against it without reopening outf while this run has
+*> it open for i-o.  it is not an error for outf.dat not to exist
+*> yet.  outf is lock mode exclusive, so if a batch or maintenance
+*> run is currently updating it, wait for that run to finish
+*> rather than load a table that could change under us.
+*> ------------------------------------------------------------
+2500-load-existing-ids.
+    move 0 to ct-id-count
+    move "N" to ct-eof-sw
+    move 0 to ct-lock-tries
+    perform 2550-try-open-input thru 2550-exit
+        until not ct-outf-locked
+            or ct-lock-tries > ct-lock-max-tries
+    if ct-outf-locked
+        display "outf.dat is in use by another user - "
+            "try again later"
+        stop run
+    end-if
+    if ct-outf-not-found
+        go to 2500-exit
+    end-if
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    perform 2600-load-one-id thru 2600-exit until ct-eof
+    close outf
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+2500-exit.
+    exit.
+2550-try-open-input.
+    add 1 to ct-lock-tries
+    open input outf
+    if ct-outf-locked
+        display "outf.dat is currently in use - waiting..."
+        perform 7200-wait-a-moment thru 7200-exit
+    end-if.
+2550-exit.
+    exit.
+2600-load-one-id.
+    read outf next record
+        at end
+            set ct-eof to true
+        not at end
+            if fentry-date = ct-today-date
+                perform 3600-check-table-room thru 3600-exit
+                add 1 to ct-id-count
+                set ct-id-idx to ct-id-count
+                move fidnum to ct-id-entry(ct-id-idx)
+            end-if
+    end-read
+    if not ct-outf-ok and not ct-eof
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+2600-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3000-CHECK-DUPLICATE -- search ct-id-table for the fidnum about
+*> to be written.  sets ct-dup-found when a match is seen.  the
+*> table only holds today's fidnums, so this catches a second
+*> entry for the same customer today without blocking a charge for
+*> a customer who was last billed on an earlier day.
+*> ------------------------------------------------------------
+3000-check-duplicate.
+    move "N" to ct-dup-sw
+    if ct-id-count > 0
+        set ct-id-idx to 1
+        search ct-id-entry varying ct-id-idx
+            at end
+                next sentence
+            when ct-id-entry(ct-id-idx) = fidnum
+                set ct-dup-found to true
+        end-search
+    end-if.
+3000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3500-ADD-ID-TO-TABLE -- record a newly written fidnum so a
+*> later transaction in the same run is also caught as a duplicate.
+*> every record written this run is stamped with today's date (see
+*> 4000-write-charge), so it always belongs in the table.
+*> ------------------------------------------------------------
+3500-add-id-to-table.
+    perform 3600-check-table-room thru 3600-exit
+    add 1 to ct-id-count
+    set ct-id-idx to ct-id-count
+    move fidnum to ct-id-entry(ct-id-idx).
+3500-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3600-CHECK-TABLE-ROOM -- ct-id-table holds at most 500 entries.
+*> stop rather than write past ct-id-entry(500) if today's volume
+*> ever grows beyond that.
+*> ------------------------------------------------------------
+3600-check-table-room.
+    if ct-id-count not < 500
+        display "more than 500 customer ids today - raise "
+            "ct-id-table's size before continuing"
+        stop run
+    end-if.
+3600-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 4000-WRITE-CHARGE -- add the new fdat record to outf.dat.
+*> outf is opened and closed by the caller so a batch run can
+*> write many records without reopening the file each time.
+*> ------------------------------------------------------------
+4000-write-charge.
+    accept fentry-date from date yyyymmdd
+    accept fentry-time from time
+    write fdat
+        invalid key
+            display "customer " fidnum
+                " already on file today - not written"
+        not invalid key
+            perform 3500-add-id-to-table thru 3500-exit
+            add 1 to ct-run-record-count
+            add ftotal to ct-run-total-amount
+    end-write
+    if not ct-outf-ok and not ct-outf-dup-key
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+4000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 4500-WRITE-RUN-CONTROL -- append one line to outfctl.dat with
+*> the record count and ftotal sum for this run, for reconciling
+*> outf.dat against what was expected to be processed today.  a
+*> failed open/write/close here does not stop the run -- the
+*> charge itself is already safely on outf.dat by this point -- but
+*> it is reported so a missing control record does not look, from
+*> the outside, like a run that simply added nothing.
+*> ------------------------------------------------------------
+4500-write-run-control.
+    open extend outfctl
+    perform 4550-check-outfctl-status thru 4550-exit
+    accept oc-run-date from date yyyymmdd
+    accept oc-run-time from time
+    move ct-run-record-count to oc-record-count
+    move ct-run-total-amount to oc-total-amount
+    write outf-ctl-rec
+    perform 4550-check-outfctl-status thru 4550-exit
+    close outfctl
+    perform 4550-check-outfctl-status thru 4550-exit.
+4500-exit.
+    exit.
+4550-check-outfctl-status.
+    if not ct-outfctl-ok
+        display "warning - outfctl.dat file error - status "
+            ct-outfctl-status
+        display "run control totals may not be recorded for "
+            "this run"
+    end-if.
+4550-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 4800-OPEN-OUTF -- open outf for i-o so new charges can
+*> be added.  creates the file the first time cobtest is ever run.
+*> ------------------------------------------------------------
+4800-open-outf.
+    perform 7000-acquire-lock thru 7000-exit
+    if ct-outf-not-found
+        open output outf
+    end-if
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+4800-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5000-BATCH-RUN -- drive charge entry from tranf.dat instead of
+*> terminal prompts, one transaction per record.
+*> ------------------------------------------------------------
+5000-batch-run.
+    open input tranf
+    if ct-tranf-not-found
+        display "tranf.dat not found - no batch transactions"
+        go to 5000-exit
+    end-if
+    perform 5050-read-checkpoint thru 5050-exit
+    perform 4800-open-outf thru 4800-exit
+    move 0 to ct-tran-count
+    perform 5100-read-transaction thru 5100-exit
+    perform 5150-skip-committed thru 5150-exit
+        until ct-tran-eof
+            or ct-tran-count not < ct-ckpt-skip-count
+    if ct-tran-eof and ct-tran-count < ct-ckpt-skip-count
+        perform 5170-check-skip-shortfall thru 5170-exit
+    end-if
+    perform 5200-process-transaction thru 5200-exit
+        until ct-tran-eof
+    perform 4500-write-run-control thru 4500-exit
+    perform 5090-clear-checkpoint thru 5090-exit
+    close tranf
+    close outf
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+5000-exit.
+    exit.
+5100-read-transaction.
+    read tranf
+        at end
+            set ct-tran-eof to true
+    end-read.
+5100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5050-READ-CHECKPOINT -- if a checkpoint was left by a prior
+*> run that did not finish, load how many transactions were already
+*> committed so this run skips past them, and carry the prior run's
+*> record count and total amount forward so the eventual run
+*> control record covers the whole logical run, not just the
+*> transactions processed after the restart.
+*> ------------------------------------------------------------
+5050-read-checkpoint.
+    move 0 to ct-ckpt-skip-count
+    move 0 to ct-ckpt-last-fidnum
+    open input ckpt
+    if ct-ckpt-not-found
+        go to 5050-exit
+    end-if
+    read ckpt
+        at end
+            next sentence
+        not at end
+            move ckpt-tran-count to ct-ckpt-skip-count
+            move ckpt-last-fidnum to ct-ckpt-last-fidnum
+            move ckpt-run-record-count to ct-run-record-count
+            move ckpt-run-total-amount to ct-run-total-amount
+            display "restarting batch run after "
+                ct-ckpt-skip-count " transaction(s)"
+    end-read
+    close ckpt.
+5050-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5150-SKIP-COMMITTED -- read (without reprocessing) past the
+*> transactions a prior run already committed, per the checkpoint.
+*> when the skip count is reached, verify the last transaction
+*> skipped is the same one the checkpoint remembers committing,
+*> so a changed or reordered tranf.dat is caught instead of
+*> silently trusted.
+*> ------------------------------------------------------------
+5150-skip-committed.
+    add 1 to ct-tran-count
+    if ct-tran-count = ct-ckpt-skip-count
+        perform 5160-verify-checkpoint thru 5160-exit
+    end-if
+    perform 5100-read-transaction thru 5100-exit.
+5150-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5160-VERIFY-CHECKPOINT -- the transaction just read is the one
+*> the checkpoint says was last committed.  if its id does not
+*> match, tranf.dat is not the same file the prior run was
+*> processing, so stop rather than risk skipping or reprocessing
+*> the wrong transactions.
+*> ------------------------------------------------------------
+5160-verify-checkpoint.
+    if tidnum not = ct-ckpt-last-fidnum
+        display "checkpoint mismatch - tranf.dat changed "
+            "since the last run"
+        display "expected last committed id "
+            ct-ckpt-last-fidnum " but found " tidnum
+        display "cobtest terminating - check tranf.dat"
+        stop run
+    end-if.
+5160-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5170-CHECK-SKIP-SHORTFALL -- tranf.dat ran out before the skip
+*> loop ever reached the checkpoint's committed count, so
+*> 5160-VERIFY-CHECKPOINT never got a chance to run.  That means
+*> tranf.dat is shorter than it was on the prior run -- just as
+*> much a "changed since the last run" mismatch as a reordered or
+*> edited file, so stop rather than report a clean, empty restart.
+*> ------------------------------------------------------------
+5170-check-skip-shortfall.
+    display "checkpoint mismatch - tranf.dat changed "
+        "since the last run"
+    display "expected at least " ct-ckpt-skip-count
+        " transaction(s) but found only " ct-tran-count
+    display "cobtest terminating - check tranf.dat"
+    stop run.
+5170-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5080-WRITE-CHECKPOINT -- save how many transactions have been
+*> committed so far, the last fidnum written, and the record count
+*> and total amount accumulated so far this logical run.
+*> ------------------------------------------------------------
+5080-write-checkpoint.
+    open output ckpt
+    move ct-tran-count to ckpt-tran-count
+    move fidnum to ckpt-last-fidnum
+    move ct-run-record-count to ckpt-run-record-count
+    move ct-run-total-amount to ckpt-run-total-amount
+    write ckpt-rec
+    close ckpt.
+5080-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5090-CLEAR-CHECKPOINT -- the batch run finished cleanly, so
+*> blank out the checkpoint file for the next run.
+*> ------------------------------------------------------------
+5090-clear-checkpoint.
+    open output ckpt
+    close ckpt.
+5090-exit.
+    exit.
+5200-process-transaction.
+    perform 5190-check-date-rollover thru 5190-exit
+    move tidnum to fidnum
+    move tfirstname to ffirstname
+    move tlastname to flastname
+    move tnum1 to num1
+    move tnum2 to num2
+    call "GETSUM" using num1, num2, total
+    move total to ftotal
+    perform 2200-validate-customer-info thru 2200-exit
+    if ct-info-invalid
+        display "transaction for id " fidnum
+            " skipped - invalid data"
+    else
+        perform 3000-check-duplicate thru 3000-exit
+        if ct-dup-found
+            display "customer " fidnum
+                " already on file today - skipped"
+        else
+            perform 4000-write-charge thru 4000-exit
+        end-if
+    end-if
+    add 1 to ct-tran-count
+    divide ct-tran-count by ct-ckpt-interval
+        giving ct-ckpt-quotient
+        remainder ct-ckpt-remainder
+    if ct-ckpt-remainder = 0
+        perform 5080-write-checkpoint thru 5080-exit
+    end-if
+    perform 5100-read-transaction thru 5100-exit.
+5200-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 5190-CHECK-DATE-ROLLOVER -- a long batch run can cross midnight
+*> while it is running, which would otherwise leave ct-today-date
+*> (and the duplicate-id table it scopes) stuck on the day the run
+*> started.  re-sample the system date before each transaction and,
+*> if it has moved on, rescope the table to the new day rather than
+*> silently letting the duplicate check go stale for the rest of
+*> the run.  this does not pick up any record for the new day
+*> written by some other run before this one rolled over -- only
+*> this run's own writes after the rollover -- which is an accepted
+*> limitation of scoping the table to a single date in memory.
+*> ------------------------------------------------------------
+5190-check-date-rollover.
+    accept ct-clock-date from date yyyymmdd
+    if ct-clock-date not = ct-today-date
+        display "batch run crossed midnight - rescoping "
+            "duplicate check to " ct-clock-date
+        move ct-clock-date to ct-today-date
+        move 0 to ct-id-count
+    end-if.
+5190-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 6000-MAINTAIN-CUSTOMER -- look up one customer's charge by
+*> fidnum and entry date and let the clerk correct the name or
+*> total on file.  the entry date is part of the key now that a
+*> customer can have more than one charge on file.
+*> ------------------------------------------------------------
+6000-maintain-customer.
+    perform 7000-acquire-lock thru 7000-exit
+    if ct-outf-not-found
+        display "outf.dat not found - nothing to maintain"
+        go to 6000-exit
+    end-if
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    display "enter customer id to maintain: "
+        with no advancing
+    accept fidnum
+    display "enter entry date (yyyymmdd) of that charge: "
+        with no advancing
+    accept fentry-date
+    read outf
+        invalid key
+            display "customer " fidnum
+                " not found for that date"
+        not invalid key
+            perform 6100-correct-customer thru 6100-exit
+    end-read
+    if not ct-outf-ok and not ct-outf-key-not-found
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    close outf
+    if not ct-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+6000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 6100-CORRECT-CUSTOMER -- show the current fields and rewrite
+*> the record with any non-blank / non-zero correction keyed.
+*> ------------------------------------------------------------
+6100-correct-customer.
+    display "current first name: " ffirstname
+    display "current last name : " flastname
+    display "current total     : " ftotal
+    move spaces to ct-new-firstname
+    display "new first name (blank = no change): "
+        with no advancing
+    accept ct-new-firstname
+    if ct-new-firstname not = spaces
+        move ct-new-firstname to ffirstname
+    end-if
+    move spaces to ct-new-lastname
+    display "new last name (blank = no change): "
+        with no advancing
+    accept ct-new-lastname
+    if ct-new-lastname not = spaces
+        move ct-new-lastname to flastname
+    end-if
+    move 0 to ct-new-total-cents
+    display "new total in cents, e.g. 12345 = $123.45 (0 = no change): "
+        with no advancing
+    accept ct-new-total-cents
+    if ct-new-total-cents not = 0
+        compute ct-new-total = ct-new-total-cents / 100
+        move ct-new-total to ftotal
+    end-if
+    rewrite fdat
+        invalid key
+            display "rewrite failed for customer " fidnum
+    end-rewrite
+    if not ct-outf-ok and not ct-outf-key-not-found
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+6100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 9000-OUTF-ERROR -- an outf operation came back with a
+*> file status that none of the callers know how to handle.  show
+*> the clerk the status code and stop rather than let the program
+*> keep running against a file that may now be in a bad state.
+*> no lock to release here -- outf's own exclusive lock is held by
+*> the operating system and is freed the moment this run's file
+*> handle goes away, even on stop run.
+*> ------------------------------------------------------------
+9000-outf-error.
+    display "outf.dat file error - status " ct-outf-status
+    display "cobtest terminating"
+    stop run.
+9000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 7000-ACQUIRE-LOCK -- open outf for i-o, waiting out any
+*> exclusive lock held by another clerk's run so two runs cannot
+*> update outf.dat at the same time.  leaves ct-outf-status set
+*> for the caller to act on (ok, not found, or some other error)
+*> just as if the open had not needed to wait at all.
+*> ------------------------------------------------------------
+7000-acquire-lock.
+    move 0 to ct-lock-tries
+    perform 7100-try-open thru 7100-exit
+        until not ct-outf-locked
+            or ct-lock-tries > ct-lock-max-tries
+    if ct-outf-locked
+        display "outf.dat is in use by another user - "
+            "try again later"
+        stop run
+    end-if.
+7000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 7100-TRY-OPEN -- one attempt to open outf for i-o.  outf is
+*> lock mode exclusive (see file-control), so gnucobol returns
+*> status 61 rather than letting the open succeed while another
+*> run already has the file open.  that is an atomic check made by
+*> the operating system at open time, not a separate marker file
+*> two runs could both see as free at once.
+*> ------------------------------------------------------------
+7100-try-open.
+    add 1 to ct-lock-tries
+    open i-o outf
+    if ct-outf-locked
+        display "outf.dat is currently in use - waiting..."
+        perform 7200-wait-a-moment thru 7200-exit
+    end-if.
+7100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 7200-WAIT-A-MOMENT -- pause before the next open attempt.
+*> ------------------------------------------------------------
+7200-wait-a-moment.
+    call "CBL_GC_NANOSLEEP" using ct-lock-wait-nanosec.
+7200-exit.
+    exit.

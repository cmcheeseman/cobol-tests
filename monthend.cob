@@ -0,0 +1,267 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. monthend.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 08/09/2026.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   08/09/2026  TB    Original program.  Matches outf.dat (this
+*>   08/09/2026  TB    period's charge totals) against priortot.dat
+*>   08/09/2026  TB    (last period's totals) by FIDNUM and flags
+*>   08/09/2026  TB    any customer whose total went down, since a
+*>   08/09/2026  TB    charge total should only ever grow from one
+*>   08/09/2026  TB    period to the next unless a clerk corrected
+*>   08/09/2026  TB    it.  Writes newtot.dat with this period's
+*>   08/09/2026  TB    totals, which becomes next period's
+*>   08/09/2026  TB    priortot.dat.
+*>   08/09/2026  TB    outf.dat can now hold more than one record
+*>   08/09/2026  TB    per FIDNUM (one per entry date), so reading
+*>   08/09/2026  TB    it no longer yields one total per customer.
+*>   08/09/2026  TB    1000-READ-OUTF became 1000-BUILD-OUTF-GROUP,
+*>   08/09/2026  TB    which reads ahead and sums every consecutive
+*>   08/09/2026  TB    record for the same FIDNUM (outf is still in
+*>   08/09/2026  TB    FIDNUM order since FIDNUM is the leading part
+*>   08/09/2026  TB    of FKEY) into ME-OUTF-TOTAL before the match
+*>   08/09/2026  TB    against priortot.dat is made.
+*>   08/09/2026  TB    ME-OUTF-TOTAL is now a running sum of every
+*>   08/09/2026  TB    charge on file for a customer this period, not
+*>   08/09/2026  TB    just one charge -- widened to match the other
+*>   08/09/2026  TB    accumulated-total fields so a customer with
+*>   08/09/2026  TB    many charges on file can't overflow it.
+*> ----------------------------------------------------------------
+environment division.
+input-output section.
+file-control.
+    select outf assign to "OUTF.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is fkey
+        file status is me-outf-status.
+    select priortot assign to "PRIORTOT.DAT"
+        organization is line sequential
+        file status is me-priortot-status.
+    select newtot assign to "NEWTOT.DAT"
+        organization is line sequential
+        file status is me-newtot-status.
+data division.
+file section.
+fd outf.
+    copy FDATREC.
+fd priortot.
+    copy PRIORTOT.
+*> ------------------------------------------------------------
+*> newtot -- this period's totals, carried forward to become next
+*> period's priortot.dat.  Same layout as priortot, renamed so the
+*> two records can be held at once.
+*> ------------------------------------------------------------
+fd newtot.
+    copy PRIORTOT
+        replacing ==PRIOR-TOTAL-REC== by ==NEW-TOTAL-REC==
+                  ==PT-FIDNUM== by ==NT-FIDNUM==
+                  ==PT-TOTAL== by ==NT-TOTAL==.
+working-storage section.
+*> ------------------------------------------------------------
+*> file-status and switch work fields
+*> ------------------------------------------------------------
+01 me-outf-status pic x(02) value "00".
+   88 me-outf-ok value "00".
+   88 me-outf-not-found value "35".
+01 me-priortot-status pic x(02) value "00".
+   88 me-priortot-ok value "00".
+   88 me-priortot-not-found value "35".
+01 me-newtot-status pic x(02) value "00".
+01 me-switches.
+   02 me-outf-eof-sw pic x value "N".
+      88 me-outf-eof value "Y".
+   02 me-priortot-eof-sw pic x value "N".
+      88 me-priortot-eof value "Y".
+*> ------------------------------------------------------------
+*> match-merge keys.  9999 is a safe high-key sentinel for a file
+*> that has reached end of file -- COBTEST never lets a real
+*> customer be assigned id 9999 (see 2200-VALIDATE-CUSTOMER-INFO).
+*> ------------------------------------------------------------
+01 me-outf-key pic 9(04) value 0.
+01 me-priortot-key pic 9(04) value 0.
+01 me-high-key pic 9(04) value 9999.
+*> ------------------------------------------------------------
+*> running total for the customer currently being grouped out of
+*> outf.dat -- the sum of ftotal over every record on file for
+*> me-outf-key this period.
+*> ------------------------------------------------------------
+01 me-outf-total pic s9(09)v99 value 0.
+*> ------------------------------------------------------------
+*> run totals and discrepancy count
+*> ------------------------------------------------------------
+01 me-discrepancy-count pic 9(06) comp value 0.
+01 me-new-customer-count pic 9(06) comp value 0.
+01 me-carried-count pic 9(06) comp value 0.
+procedure division.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE -- match-merge outf.dat against priortot.dat by
+*> FIDNUM until both are exhausted.
+*> ------------------------------------------------------------
+0000-mainline.
+    open input outf
+    if me-outf-not-found
+        display "outf.dat not found - nothing to reconcile"
+        stop run
+    end-if
+    if not me-outf-ok
+        perform 9000-outf-error thru 9000-exit
+    end-if
+    open input priortot
+    open output newtot
+    perform 1010-read-one-outf thru 1010-exit
+    perform 1000-build-outf-group thru 1000-exit
+    perform 1100-read-priortot thru 1100-exit
+    perform 2000-match-one-key thru 2000-exit
+        until me-outf-eof and me-priortot-eof
+    close outf
+    close priortot
+    close newtot
+    display "month-end reconciliation complete"
+    display "  new customers this period : "
+        me-new-customer-count
+    display "  carried forward unchanged : " me-carried-count
+    display "  discrepancies found       : "
+        me-discrepancy-count
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-BUILD-OUTF-GROUP -- starting from the record already
+*> sitting in the outf buffer (read by the prior call to this
+*> paragraph or to 1010-READ-ONE-OUTF), sum ftotal over it and
+*> every record after it for the same FIDNUM, reading ahead until
+*> the FIDNUM changes or outf is exhausted.  Posts the high-key
+*> sentinel when there is no more-recently-read record left to
+*> group.
+*> ------------------------------------------------------------
+1000-build-outf-group.
+    if me-outf-eof
+        move me-high-key to me-outf-key
+        go to 1000-exit
+    end-if
+    move fidnum to me-outf-key
+    move 0 to me-outf-total
+    perform 1050-accumulate-one-charge thru 1050-exit
+        until me-outf-eof or fidnum not = me-outf-key.
+1000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 1010-READ-ONE-OUTF -- read the next outf.dat record, in FKEY
+*> sequence, into the outf buffer, or set the eof switch.
+*> ------------------------------------------------------------
+1010-read-one-outf.
+    read outf next record
+        at end
+            set me-outf-eof to true
+    end-read
+    if not me-outf-ok and not me-outf-eof
+        perform 9000-outf-error thru 9000-exit
+    end-if.
+1010-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 1050-ACCUMULATE-ONE-CHARGE -- fold the buffered record's ftotal
+*> into the group total and read the next one ahead.
+*> ------------------------------------------------------------
+1050-accumulate-one-charge.
+    add ftotal to me-outf-total
+    perform 1010-read-one-outf thru 1010-exit.
+1050-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 1100-READ-PRIORTOT -- read the next priortot.dat record, or
+*> post the high-key sentinel at end of file.  It is not an error
+*> for priortot.dat not to exist yet (first month-end ever run) --
+*> every current customer is then treated as new.
+*> ------------------------------------------------------------
+1100-read-priortot.
+    if me-priortot-not-found
+        set me-priortot-eof to true
+        move me-high-key to me-priortot-key
+        go to 1100-exit
+    end-if
+    read priortot
+        at end
+            set me-priortot-eof to true
+            move me-high-key to me-priortot-key
+        not at end
+            move pt-fidnum to me-priortot-key
+    end-read.
+1100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-MATCH-ONE-KEY -- compare the lowest unprocessed key from
+*> each file and dispatch to the right handler.
+*> ------------------------------------------------------------
+2000-match-one-key.
+    evaluate true
+        when me-outf-key < me-priortot-key
+            perform 2100-new-customer thru 2100-exit
+        when me-outf-key > me-priortot-key
+            perform 2200-no-charge-this-period thru 2200-exit
+        when other
+            perform 2300-compare-customer thru 2300-exit
+    end-evaluate.
+2000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2100-NEW-CUSTOMER -- a customer on outf.dat with no prior-
+*> period total.  Carry the current total forward as new.
+*> ------------------------------------------------------------
+2100-new-customer.
+    move me-outf-key to nt-fidnum
+    move me-outf-total to nt-total
+    write new-total-rec
+    add 1 to me-new-customer-count
+    perform 1000-build-outf-group thru 1000-exit.
+2100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2200-NO-CHARGE-THIS-PERIOD -- a customer with a prior-period
+*> total and no charge record this period.  Carry the prior total
+*> forward unchanged.
+*> ------------------------------------------------------------
+2200-no-charge-this-period.
+    move me-priortot-key to nt-fidnum
+    move pt-total to nt-total
+    write new-total-rec
+    add 1 to me-carried-count
+    perform 1100-read-priortot thru 1100-exit.
+2200-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2300-COMPARE-CUSTOMER -- the same customer appears in both
+*> files.  A charge total should never go down between periods;
+*> if it did, flag it as a discrepancy for the office to look at.
+*> Either way the current total is what carries forward.
+*> ------------------------------------------------------------
+2300-compare-customer.
+    if me-outf-total < pt-total
+        display "discrepancy - customer " me-outf-key
+            " total went down from " pt-total " to "
+            me-outf-total
+        add 1 to me-discrepancy-count
+    end-if
+    move me-outf-key to nt-fidnum
+    move me-outf-total to nt-total
+    write new-total-rec
+    perform 1000-build-outf-group thru 1000-exit
+    perform 1100-read-priortot thru 1100-exit.
+2300-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 9000-OUTF-ERROR -- an outf operation came back with a file
+*> status none of the callers know how to handle.
+*> ------------------------------------------------------------
+9000-outf-error.
+    display "outf.dat file error - status " me-outf-status
+    display "monthend terminating"
+    stop run.
+9000-exit.
+    exit.

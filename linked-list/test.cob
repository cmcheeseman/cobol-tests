@@ -1,17 +1,147 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. cobtest.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 01/04/2019.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   01/04/2019  TB    Original demo - static linked-list layout.
+*>   08/09/2026  TB    Turned the demo into a working customer
+*>   08/09/2026  TB    waitlist queue keyed by FIDNUM, with add,
+*>   08/09/2026  TB    pop and traverse-and-print operations.
+*> ----------------------------------------------------------------
 environment division.
 input-output section.
 data division.
 file section.
 working-storage section.
+*> ------------------------------------------------------------
+*> The waitlist is a singly linked list threaded through a fixed
+*> table of 25 nodes.  LHEAD/LTAIL chain the customers currently
+*> waiting, in the order they were added; LFREE chains the nodes
+*> not currently in use.
+*> ------------------------------------------------------------
 01 linked-list.
-   02 lnode occurs 25 times.
-      03 lnext pic 99 value 2.
-      03 ldata pic 9999 value 1.
+   02 lnode occurs 25 times indexed by lidx.
+      03 lnext pic 99 value 0.
+      03 ldata pic 9999 value 0.
       03 locc pic 9 value 0.
+01 lhead pic 99 value 0.
+01 ltail pic 99 value 0.
+01 lfree pic 99 value 1.
+01 lnew-idx pic 99 value 0.
+01 lpop-idx pic 99 value 0.
+01 lpop-fidnum pic 9999 value 0.
+01 ltrav-idx pic 99 value 0.
+01 lwork-fidnum pic 9999 value 0.
 
 procedure division.
-       display linked-list
-       stop run.
+*> ------------------------------------------------------------
+*> 0000-MAINLINE -- demonstrates adding customers to the
+*> waitlist, traversing it, and popping the customer at the
+*> head off the list.
+*> ------------------------------------------------------------
+0000-mainline.
+    perform 1000-init-free-list thru 1000-exit
+    move 1001 to lwork-fidnum
+    perform 2000-add-customer thru 2000-exit
+    move 1002 to lwork-fidnum
+    perform 2000-add-customer thru 2000-exit
+    move 1003 to lwork-fidnum
+    perform 2000-add-customer thru 2000-exit
+    display "waitlist after three adds:"
+    perform 4000-traverse-and-print thru 4000-exit
+    perform 3000-pop-customer thru 3000-exit
+    display "popped customer " lpop-fidnum " off the waitlist"
+    display "waitlist after one pop:"
+    perform 4000-traverse-and-print thru 4000-exit
+    stop run.
+*> ------------------------------------------------------------
+*> 1000-INIT-FREE-LIST -- chain every node onto the free list,
+*> node 1 through node 25, empty.
+*> ------------------------------------------------------------
+1000-init-free-list.
+    perform 1100-link-one-free-node thru 1100-exit
+        varying lidx from 1 by 1 until lidx > 25.
+1000-exit.
+    exit.
+1100-link-one-free-node.
+    if lidx < 25
+        compute lnext(lidx) = lidx + 1
+    else
+        move 0 to lnext(lidx)
+    end-if
+    move 0 to locc(lidx)
+    move 0 to ldata(lidx).
+1100-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 2000-ADD-CUSTOMER -- take a node off the free list and add
+*> LWORK-FIDNUM to the tail of the waitlist.
+*> ------------------------------------------------------------
+2000-add-customer.
+    if lfree = 0
+        display "waitlist is full - customer " lwork-fidnum
+            " not added"
+        go to 2000-exit
+    end-if
+    move lfree to lnew-idx
+    move lnext(lfree) to lfree
+    move lwork-fidnum to ldata(lnew-idx)
+    move 1 to locc(lnew-idx)
+    move 0 to lnext(lnew-idx)
+    if lhead = 0
+        move lnew-idx to lhead
+        move lnew-idx to ltail
+    else
+        move lnew-idx to lnext(ltail)
+        move lnew-idx to ltail
+    end-if.
+2000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 3000-POP-CUSTOMER -- remove the customer at the head of the
+*> waitlist, return the FIDNUM in LPOP-FIDNUM, and return the
+*> node to the free list.
+*> ------------------------------------------------------------
+3000-pop-customer.
+    move 0 to lpop-fidnum
+    if lhead = 0
+        display "waitlist is empty - nothing to pop"
+        go to 3000-exit
+    end-if
+    move lhead to lpop-idx
+    move ldata(lpop-idx) to lpop-fidnum
+    move lnext(lpop-idx) to lhead
+    if lhead = 0
+        move 0 to ltail
+    end-if
+    move 0 to locc(lpop-idx)
+    move 0 to ldata(lpop-idx)
+    move lfree to lnext(lpop-idx)
+    move lpop-idx to lfree.
+3000-exit.
+    exit.
+*> ------------------------------------------------------------
+*> 4000-TRAVERSE-AND-PRINT -- walk the waitlist from LHEAD to
+*> LTAIL, displaying each customer's FIDNUM in order.
+*> ------------------------------------------------------------
+4000-traverse-and-print.
+    move lhead to ltrav-idx
+    if ltrav-idx = 0
+        display "  (waitlist is empty)"
+    end-if
+    perform 4100-print-one-node thru 4100-exit
+        until ltrav-idx = 0.
+4000-exit.
+    exit.
+4100-print-one-node.
+    display "  customer " ldata(ltrav-idx)
+    move lnext(ltrav-idx) to ltrav-idx.
+4100-exit.
+    exit.

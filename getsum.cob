@@ -1,18 +1,30 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. getsum.
+AUTHOR. T. Bracken.
+INSTALLATION. Accounts Receivable - Daily Charges.
+DATE-WRITTEN. 01/04/2019.
+DATE-COMPILED.
+*> ----------------------------------------------------------------
+*> Modification history
+*> ----------------------------------------------------------------
+*>   Date        Init  Description
+*>   ----------  ----  -----------------------------------------
+*>   01/04/2019  TB    Original program - added two one-digit
+*>   01/04/2019  TB    amounts together.
+*>   08/09/2026  TB    Widened lnum1, lnum2 and ltotal to signed
+*>   08/09/2026  TB    dollars and cents so charges over $99 no
+*>   08/09/2026  TB    longer truncate.
+*> ----------------------------------------------------------------
 environment division.
-
 data division.
-file section.
 working-storage section.
 linkage section.
-01 lnum1 pic 9 value 0.
-01 lnum2 pic 9 value 0.
-01 ltotal pic 99 value 0.
-
-
+01 lnum1 pic s9(07)v99 value 0.
+01 lnum2 pic s9(07)v99 value 0.
+01 ltotal pic s9(07)v99 value 0.
 procedure division using lnum1, lnum2, ltotal.
-       compute ltotal = lnum1 + lnum2
-exit program.
-       
+0000-mainline.
+    compute ltotal = lnum1 + lnum2.
+0000-exit.
+    exit program.
